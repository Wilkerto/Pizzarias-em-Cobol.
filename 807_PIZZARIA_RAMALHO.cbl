@@ -3,15 +3,75 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Alteracoes:
+      * - Pedidos concluidos passam a ser gravados em PEDIDOS.DAT, o
+      *   numero de pedido passa a ser controlado em CONTROLO.DAT, as
+      *   entregas ao domicilio seguem para ENTREGAS.DAT e os clientes
+      *   habituais sao identificados atraves de CLIENTES.DAT.
+      * - Recibo de cliente e talao de cozinha passam a ser impressos
+      *   (RECIBOS.PRN / TALOES.PRN) para cada pedido concluido.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 807_PIZZARIA_RAMALHO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHEIRO-PEDIDOS ASSIGN TO "PEDIDOS"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-PEDIDOS.
+           SELECT FICHEIRO-CONTROLO ASSIGN TO "CONTROLO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-CONTROLO.
+           SELECT FICHEIRO-CLIENTES ASSIGN TO "CLIENTES"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REG-CONTACTO-HIST
+               FILE STATUS IS FS-CLIENTES.
+           SELECT FICHEIRO-ENTREGAS ASSIGN TO "ENTREGAS"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-ENTREGAS.
+           SELECT FICHEIRO-RECIBOS ASSIGN TO "RECIBOS.PRN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RECIBOS.
+           SELECT FICHEIRO-TALOES ASSIGN TO "TALOES.PRN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-TALOES.
        DATA DIVISION.
        FILE SECTION.
+       FD  FICHEIRO-PEDIDOS.
+           COPY PEDIDO.
+       FD  FICHEIRO-CONTROLO.
+       01  REG-CONTROLO.
+           05 REG-ULTIMO-PEDIDO        PIC 9(04).
+       FD  FICHEIRO-CLIENTES.
+       01  REG-CLIENTE-HIST.
+           05 REG-CONTACTO-HIST        PIC 9(09).
+           05 REG-NUM-PEDIDOS-HIST     PIC 9(05).
+       FD  FICHEIRO-ENTREGAS.
+       01  REG-ENTREGA.
+           05 REG-ENT-NUMERO-PEDIDO    PIC 9(04).
+           05 REG-ENT-NOME-CLIENTE     PIC X(30).
+           05 REG-ENT-CONTACTO         PIC 9(09).
+           05 REG-ENT-MORADA           PIC X(40).
+           05 REG-ENT-TOTAL-FINAL      PIC 9(03)V9(02).
+           05 REG-ENT-ESTADO           PIC X(01).
+               88 REG-ENT-PENDENTE        VALUE "P".
+               88 REG-ENT-ENTREGUE        VALUE "E".
+       FD  FICHEIRO-RECIBOS.
+       01  LINHA-RECIBO                PIC X(60).
+       FD  FICHEIRO-TALOES.
+       01  LINHA-TALAO                 PIC X(60).
        WORKING-STORAGE SECTION.
        77 NUMERO-PEDIDO            PIC 9(4) VALUE 1.
        77 NOME-CLIENTE             PIC X(30).
        77 CONTACTO-CLIENTE         PIC 9(09).
+       77 PREFIXO-CONTACTO         PIC 9(02).
+           88 PREFIXO-CONTACTO-VALIDO VALUES 21 THRU 29, 91, 92, 93, 96.
+       77 TIPO-ENTREGA             PIC 9.
+           88 VALIDAR-TIPO-ENTREGA VALUES 1 THRU 3.
+           88 ENTREGA-DOMICILIO    VALUE 3.
+       77 MORADA-CLIENTE           PIC X(40).
        77 TIPO-PIZZA               PIC 9.
            88 VALIDAR-TIPO-PIZZA   VALUES 1 THRU 3.
        77 PRECO-PIZZA              PIC ZZ9.99.
@@ -28,7 +88,10 @@
        77 HORA-FORMATADA           PIC X(08).
        77 TOTAL-PEDIDO             PIC 9(03)V9(02).
        77 TOTAL-INGREDIENTES       PIC 9(03)V9(02).
+       77 TOTAL-EXTRAS             PIC 9(03)V9(02).
        77 NUM-INGREDIENTES         PIC 9(02).
+       77 NUM-INGREDIENTES-INCLUIDOS PIC 9(02).
+       77 PRECO-EXTRA-INGREDIENTE  PIC 9V99 VALUE 0.30.
        77 LINHA                    PIC 9(02) VALUE 19.
        77 TEMP                     PIC 9(03)V9(02).
        77 TEMP1                    PIC 9(03)V9(02).
@@ -36,9 +99,52 @@
        77 REPETIR                  PIC A.
           88 VALIDAR-REPETIR      VALUES "s","S","n","N".
        01  TABELA-INGREDIENTES.
-          05 INGREDIENTE-ANTERIOR PIC 9(02) OCCURS 5 TIMES INDEXED
+          05 INGREDIENTE-ANTERIOR PIC 9(02) OCCURS 10 TIMES INDEXED
           BY IDX.
        77 INGREDIENTE-REPETIDO     PIC X VALUE "N".
+       77 PRIMEIRA-EXECUCAO        PIC X VALUE "S".
+       77 FORMA-PAGAMENTO          PIC 9.
+           88 VALIDAR-PAGAMENTO    VALUES 1 THRU 3.
+       77 NUM-PEDIDOS-CLIENTE      PIC 9(05) VALUE 0.
+       77 DESCONTO-FIDELIZACAO     PIC 9(03)V9(02) VALUE 0.
+       77 PRECO-EMENTA-EDIT         PIC Z9.99.
+       77 TOTAL-PEDIDO-EDIT         PIC ZZ9.99.
+       77 TOTAL-EXTRAS-EDIT         PIC ZZ9.99.
+       77 DESCONTO-FIDELIZACAO-EDIT PIC ZZ9.99.
+       77 LIMIAR-FIDELIZACAO       PIC 9(02) VALUE 3.
+       77 PERCENTAGEM-DESCONTO     PIC V99 VALUE 0.10.
+       77 FS-PEDIDOS                PIC XX.
+       77 FS-CONTROLO                PIC XX.
+       77 FS-CLIENTES                PIC XX.
+       77 FS-ENTREGAS                PIC XX.
+       77 FS-RECIBOS                 PIC XX.
+       77 FS-TALOES                  PIC XX.
+      *-----------------------------------------------------------------
+      * Tabela de nomes/precos da ementa, usada apenas na impressao do
+      * recibo e do talao de cozinha (a logica de entrada em
+      * ENTRADA-TIPO mantem os seus proprios literais).
+      *-----------------------------------------------------------------
+       01  TABELA-EMENTA-DADOS.
+           05 FILLER PIC X(15) VALUE "Fiambre    0050".
+           05 FILLER PIC X(15) VALUE "Atum       0070".
+           05 FILLER PIC X(15) VALUE "Anchovas   0040".
+           05 FILLER PIC X(15) VALUE "Camarao    0080".
+           05 FILLER PIC X(15) VALUE "Bacon      0090".
+           05 FILLER PIC X(15) VALUE "Banana     0030".
+           05 FILLER PIC X(15) VALUE "Ananas     0040".
+           05 FILLER PIC X(15) VALUE "Azeitonas  0030".
+           05 FILLER PIC X(15) VALUE "Cogumelos  0060".
+           05 FILLER PIC X(15) VALUE "Milho      0050".
+       01  TABELA-EMENTA REDEFINES TABELA-EMENTA-DADOS.
+           05 ITEM-EMENTA OCCURS 10 TIMES.
+               10 NOME-EMENTA       PIC X(11).
+               10 PRECO-EMENTA      PIC 9(02)V99.
+       01  TABELA-TAMANHOS-DADOS.
+           05 FILLER PIC X(13) VALUE "Pizza Pequena".
+           05 FILLER PIC X(13) VALUE "Pizza Media  ".
+           05 FILLER PIC X(13) VALUE "Pizza Grande ".
+       01  TABELA-TAMANHOS REDEFINES TABELA-TAMANHOS-DADOS.
+           05 NOME-TAMANHO          PIC X(13) OCCURS 3 TIMES.
 
        SCREEN SECTION.
        01 CLS BLANK SCREEN.
@@ -58,6 +164,9 @@
            05 COL 01 LINE 06 HIGHLIGHT VALUE "Data:".
            05 COL 25 LINE 06 VALUE "Contato:".
            05 COL 01 LINE 07 VALUE "Hora:".
+           05 COL 01 LINE 08 VALUE
+           "Entrega(1-Balcao,2-Levantar,3-Domicilio):".
+           05 COL 01 LINE 11 VALUE "Morada (entrega):".
            05 COL 01 LINE 10 VALUE "Tipo de Pizza Pretendido:".
            05 COL 01 LINE 12 VALUE "Ingredientes:".
            05 COL 01 LINE 15 VALUE
@@ -67,13 +176,15 @@
            05 COL 48 LINE 16 VALUE "Preco".
            05 COL 01 LINE 17 VALUE
            "+--------------------------------------------------------+".
-           05 COL 01 LINE 25 VALUE
+           05 COL 01 LINE 29 VALUE
            "+--------------------------------------------------------+".
-           05 COL 25 LINE 26 HIGHLIGHT VALUE "Total Ingredientes:".
-           05 COL 25 LINE 27 HIGHLIGHT VALUE "Tipo de Pizza:".
-           05 COL 25 LINE 28 HIGHLIGHT VALUE "A pagar:".
-           05 COL 25 LINE 29 HIGHLIGHT VALUE "IVA:".
-           05 COL 25 LINE 30 HIGHLIGHT VALUE "Final:".
+           05 COL 25 LINE 30 HIGHLIGHT VALUE "Total Ingredientes:".
+           05 COL 25 LINE 31 HIGHLIGHT VALUE "Tipo de Pizza:".
+           05 COL 25 LINE 32 HIGHLIGHT VALUE "A pagar:".
+           05 COL 25 LINE 33 HIGHLIGHT VALUE "IVA:".
+           05 COL 25 LINE 34 HIGHLIGHT VALUE "Final:".
+           05 COL 01 LINE 35 VALUE
+           "Pagamento(1-Numerario,2-Cartao,3-MBWAY):".
        01 EMENTA.
            05 COL 1 VALUES "(1)Fiambre"          LINE 13.
            05 COL 1 VALUES "(2)Atum"             LINE 14.
@@ -96,8 +207,12 @@
            DISPLAY CLS.
            DISPLAY TITULO.
            DISPLAY CABECALHO.
+           IF PRIMEIRA-EXECUCAO = "S"
+              PERFORM LER-NUMERO-CONTROLO
+              MOVE "N" TO PRIMEIRA-EXECUCAO
+           END-IF.
            DISPLAY NUMERO-PEDIDO AT 0511.
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 5
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 10
               MOVE 0 TO INGREDIENTE-ANTERIOR(IDX)
            END-PERFORM.
        PEGAR-DATA-HORA.
@@ -120,29 +235,62 @@
        ENTRADA-DADOS-PEDIDO.
            DISPLAY EMENTA.
            ACCEPT NOME-CLIENTE AT 0534.
+       ENTRADA-CONTACTO.
            ACCEPT CONTACTO-CLIENTE AT 0634.
+           IF CONTACTO-CLIENTE = 999999999
+              GO TO CANCELAR-PEDIDO
+           END-IF.
+           MOVE CONTACTO-CLIENTE(1:2) TO PREFIXO-CONTACTO.
+           IF NOT PREFIXO-CONTACTO-VALIDO
+              DISPLAY "CONTACTO INVALIDO!" LINE 06 POSITION 34
+              FOREGROUND-COLOR 4 HIGHLIGHT
+              GO TO ENTRADA-CONTACTO
+           END-IF.
+           DISPLAY "                  " LINE 06 POSITION 34.
+           PERFORM CONSULTAR-HISTORICO-CLIENTE.
+       ENTRADA-ENTREGA.
+           ACCEPT TIPO-ENTREGA AT 0848.
+           IF TIPO-ENTREGA = 9
+              GO TO CANCELAR-PEDIDO
+           END-IF.
+           IF NOT VALIDAR-TIPO-ENTREGA
+              DISPLAY "Entrega invalida" LINE 08 POSITION 48
+              FOREGROUND-COLOR 4 HIGHLIGHT
+              GO TO ENTRADA-ENTREGA
+           END-IF.
+           DISPLAY "                " LINE 08 POSITION 48.
+           IF ENTREGA-DOMICILIO
+              ACCEPT MORADA-CLIENTE AT 1119
+           ELSE
+              MOVE SPACES TO MORADA-CLIENTE
+           END-IF.
        ENTRADA-TIPO.
            ACCEPT TIPO-PIZZA AT 1028.
            DISPLAY "                      " LINE 10 POSITION 32
            EVALUATE TIPO-PIZZA
                 WHEN 1
                    DISPLAY "Pizza Pequena" LINE 10 POSITION 30
-                   DISPLAY "3.00" LINE 27 POSITION 48
+                   DISPLAY "3.00" LINE 31 POSITION 48
                    ADD 3 TO TOTAL-PEDIDO
+                   MOVE 2 TO NUM-INGREDIENTES-INCLUIDOS
                 WHEN 2
                    DISPLAY "Pizza Media" LINE 10 POSITION 30
-                   DISPLAY "4.00" LINE 27 POSITION 48
+                   DISPLAY "4.00" LINE 31 POSITION 48
                    ADD 4 TO TOTAL-PEDIDO
+                   MOVE 3 TO NUM-INGREDIENTES-INCLUIDOS
                 WHEN 3
                    DISPLAY "Pizza Grande" LINE 10 POSITION 30
-                   DISPLAY "5.00" LINE 27 POSITION 48
+                   DISPLAY "5.00" LINE 31 POSITION 48
                    ADD 5 TO TOTAL-PEDIDO
+                   MOVE 4 TO NUM-INGREDIENTES-INCLUIDOS
+                WHEN 9
+                   GO TO CANCELAR-PEDIDO
                 WHEN >3
                    DISPLAY "Tipo de pizza invalido" LINE 10
                    POSITION 32 FOREGROUND-COLOR 4
                    GO ENTRADA-TIPO
            END-EVALUATE.
-           PERFORM UNTIL NUM-INGREDIENTES = 5
+           PERFORM UNTIL NUM-INGREDIENTES = 10
                 ACCEPT INGREDIENTES LINE LINHA POSITION 3
                 MOVE "N" TO INGREDIENTE-REPETIDO
            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > NUM-INGREDIENTES
@@ -164,7 +312,7 @@
                        DISPLAY "0.50" LINE LINHA POSITION 48
                        ADD 0.5 TO TOTAL-INGREDIENTES
                        MOVE TOTAL-INGREDIENTES TO PRECO-INGREDIENTES
-                       DISPLAY PRECO-INGREDIENTES AT 2646
+                       DISPLAY PRECO-INGREDIENTES AT 3046
                        ADD 1 TO NUM-INGREDIENTES
                        MOVE 1 TO INGREDIENTE-ANTERIOR(NUM-INGREDIENTES)
                    WHEN 2
@@ -174,7 +322,7 @@
                        DISPLAY "0.70" LINE LINHA POSITION 48
                        ADD 0.7 TO TOTAL-INGREDIENTES
                        MOVE TOTAL-INGREDIENTES TO PRECO-INGREDIENTES
-                       DISPLAY PRECO-INGREDIENTES AT 2646
+                       DISPLAY PRECO-INGREDIENTES AT 3046
                        ADD 1 TO NUM-INGREDIENTES
                        MOVE 2 TO INGREDIENTE-ANTERIOR(NUM-INGREDIENTES)
                    WHEN 3
@@ -184,7 +332,7 @@
                        DISPLAY "0.40" LINE LINHA POSITION 48
                        ADD 0.4 TO TOTAL-INGREDIENTES
                        MOVE TOTAL-INGREDIENTES TO PRECO-INGREDIENTES
-                       DISPLAY PRECO-INGREDIENTES AT 2646
+                       DISPLAY PRECO-INGREDIENTES AT 3046
                        ADD 1 TO NUM-INGREDIENTES
                        MOVE 3 TO INGREDIENTE-ANTERIOR(NUM-INGREDIENTES)
                    WHEN 4
@@ -194,7 +342,7 @@
                        DISPLAY "0.80" LINE LINHA POSITION 48
                        ADD 0.8 TO TOTAL-INGREDIENTES
                        MOVE TOTAL-INGREDIENTES TO PRECO-INGREDIENTES
-                       DISPLAY PRECO-INGREDIENTES AT 2646
+                       DISPLAY PRECO-INGREDIENTES AT 3046
                        ADD 1 TO NUM-INGREDIENTES
                        MOVE 4 TO INGREDIENTE-ANTERIOR(NUM-INGREDIENTES)
                    WHEN 5
@@ -204,7 +352,7 @@
                        DISPLAY "0.90" LINE LINHA POSITION 48
                        ADD 0.9 TO TOTAL-INGREDIENTES
                        MOVE TOTAL-INGREDIENTES TO PRECO-INGREDIENTES
-                       DISPLAY PRECO-INGREDIENTES AT 2646
+                       DISPLAY PRECO-INGREDIENTES AT 3046
                        ADD 1 TO NUM-INGREDIENTES
                        MOVE 5 TO INGREDIENTE-ANTERIOR(NUM-INGREDIENTES)
                    WHEN 6
@@ -214,7 +362,7 @@
                        DISPLAY "0.30" LINE LINHA POSITION 48
                        ADD 0.3 TO TOTAL-INGREDIENTES
                        MOVE TOTAL-INGREDIENTES TO PRECO-INGREDIENTES
-                       DISPLAY PRECO-INGREDIENTES AT 2646
+                       DISPLAY PRECO-INGREDIENTES AT 3046
                        ADD 1 TO NUM-INGREDIENTES
                        MOVE 6 TO INGREDIENTE-ANTERIOR(NUM-INGREDIENTES)
                    WHEN 7
@@ -224,7 +372,7 @@
                        DISPLAY "0.40" LINE LINHA POSITION 48
                        ADD 0.4 TO TOTAL-INGREDIENTES
                        MOVE TOTAL-INGREDIENTES TO PRECO-INGREDIENTES
-                       DISPLAY PRECO-INGREDIENTES AT 2646
+                       DISPLAY PRECO-INGREDIENTES AT 3046
                        ADD 1 TO NUM-INGREDIENTES
                        MOVE 7 TO INGREDIENTE-ANTERIOR(NUM-INGREDIENTES)
                    WHEN 8
@@ -234,7 +382,7 @@
                        DISPLAY "0.30" LINE LINHA POSITION 48
                        ADD 0.3 TO TOTAL-INGREDIENTES
                        MOVE TOTAL-INGREDIENTES TO PRECO-INGREDIENTES
-                       DISPLAY PRECO-INGREDIENTES AT 2646
+                       DISPLAY PRECO-INGREDIENTES AT 3046
                        ADD 1 TO NUM-INGREDIENTES
                        MOVE 8 TO INGREDIENTE-ANTERIOR(NUM-INGREDIENTES)
                    WHEN 9
@@ -244,7 +392,7 @@
                        DISPLAY "0.60" LINE LINHA POSITION 48
                        ADD 0.6 TO TOTAL-INGREDIENTES
                        MOVE TOTAL-INGREDIENTES TO PRECO-INGREDIENTES
-                       DISPLAY PRECO-INGREDIENTES AT 2646
+                       DISPLAY PRECO-INGREDIENTES AT 3046
                        ADD 1 TO NUM-INGREDIENTES
                        MOVE 9 TO INGREDIENTE-ANTERIOR(NUM-INGREDIENTES)
                    WHEN 10
@@ -254,9 +402,13 @@
                        DISPLAY "0.50" LINE LINHA POSITION 48
                        ADD 0.5 TO TOTAL-INGREDIENTES
                        MOVE TOTAL-INGREDIENTES TO PRECO-INGREDIENTES
-                       DISPLAY PRECO-INGREDIENTES AT 2646
+                       DISPLAY PRECO-INGREDIENTES AT 3046
                        ADD 1 TO NUM-INGREDIENTES
                        MOVE 10 TO INGREDIENTE-ANTERIOR(NUM-INGREDIENTES)
+                   WHEN 99
+                       GO TO CANCELAR-PEDIDO
+                   WHEN 98
+                       PERFORM REMOVER-ULTIMO-INGREDIENTE
                    WHEN >10
                        DISPLAY "Ingrediente Invalido" LINE LINHA
                        POSITION 25 FOREGROUND-COLOR 4 HIGHLIGHT
@@ -269,27 +421,79 @@
                 END-EVALUATE
              IF INGREDIENTE-REPETIDO = "N" AND INGREDIENTES <= 10
                  AND INGREDIENTES > 0
+                 IF NUM-INGREDIENTES > NUM-INGREDIENTES-INCLUIDOS
+                    ADD PRECO-EXTRA-INGREDIENTE TO TOTAL-EXTRAS
+                    DISPLAY "(extra)" LINE LINHA POSITION 56
+                    FOREGROUND-COLOR 6
+                 END-IF
                  ADD 1 TO LINHA
              END-IF
             END-IF
            END-PERFORM.
-           DISPLAY NUM-INGREDIENTES AT 2645.
+           DISPLAY NUM-INGREDIENTES AT 3045.
        CALCULOS.
-           COMPUTE TOTAL-LIQUIDO = (TOTAL-INGREDIENTES + TOTAL-PEDIDO).
-           DISPLAY TOTAL-LIQUIDO AT 2846.
-           MOVE TOTAL-LIQUIDO TO TEMP.
+           COMPUTE TEMP = TOTAL-INGREDIENTES + TOTAL-PEDIDO
+                + TOTAL-EXTRAS.
+           IF NUM-PEDIDOS-CLIENTE >= LIMIAR-FIDELIZACAO
+              COMPUTE DESCONTO-FIDELIZACAO ROUNDED =
+                 TEMP * PERCENTAGEM-DESCONTO
+              SUBTRACT DESCONTO-FIDELIZACAO FROM TEMP
+              DISPLAY "DESCONTO FIDELIZACAO APLICADO" LINE 18
+              POSITION 01 FOREGROUND-COLOR 2 HIGHLIGHT
+           END-IF.
+           MOVE TEMP TO TOTAL-LIQUIDO.
+           DISPLAY TOTAL-LIQUIDO AT 3246.
            COMPUTE IVA = TEMP * 0.23.
-           DISPLAY IVA AT 2947.
+           DISPLAY IVA AT 3347.
            MOVE IVA TO TEMP1.
            COMPUTE TOTAL-FINAL = TEMP + TEMP1.
-           DISPLAY TOTAL-FINAL AT 3046.
+           DISPLAY TOTAL-FINAL AT 3446.
+       ENTRADA-PAGAMENTO.
+           ACCEPT FORMA-PAGAMENTO AT 3543.
+           IF NOT VALIDAR-PAGAMENTO
+              DISPLAY "Forma de pagamento invalida" LINE 35
+              POSITION 43 FOREGROUND-COLOR 4 HIGHLIGHT
+              GO TO ENTRADA-PAGAMENTO
+           END-IF.
+           DISPLAY "                            " LINE 35 POSITION 43.
+       GRAVAR-PEDIDO.
+           MOVE NUMERO-PEDIDO        TO REG-NUMERO-PEDIDO.
+           MOVE DATA-PEDIDO          TO REG-DATA-PEDIDO.
+           MOVE HORA-SISTEMA         TO REG-HORA-PEDIDO.
+           MOVE NOME-CLIENTE         TO REG-NOME-CLIENTE.
+           MOVE CONTACTO-CLIENTE     TO REG-CONTACTO-CLIENTE.
+           MOVE TIPO-ENTREGA         TO REG-TIPO-ENTREGA.
+           MOVE MORADA-CLIENTE       TO REG-MORADA-CLIENTE.
+           MOVE TIPO-PIZZA           TO REG-TIPO-PIZZA.
+           MOVE NUM-INGREDIENTES     TO REG-NUM-INGREDIENTES.
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 10
+              MOVE INGREDIENTE-ANTERIOR(IDX) TO REG-INGREDIENTE(IDX)
+           END-PERFORM.
+           MOVE TOTAL-LIQUIDO        TO REG-TOTAL-LIQUIDO.
+           MOVE DESCONTO-FIDELIZACAO TO REG-DESCONTO-FIDELIZACAO.
+           MOVE IVA                  TO REG-IVA.
+           MOVE TOTAL-FINAL          TO REG-TOTAL-FINAL.
+           MOVE FORMA-PAGAMENTO      TO REG-FORMA-PAGAMENTO.
+           OPEN EXTEND FICHEIRO-PEDIDOS.
+           IF FS-PEDIDOS NOT = "00"
+              OPEN OUTPUT FICHEIRO-PEDIDOS
+           END-IF.
+           WRITE REG-PEDIDO.
+           CLOSE FICHEIRO-PEDIDOS.
+           PERFORM GRAVAR-NUMERO-CONTROLO.
+           PERFORM ATUALIZAR-HISTORICO-CLIENTE.
+           IF ENTREGA-DOMICILIO
+              PERFORM GRAVAR-FILA-ENTREGA
+           END-IF.
+           PERFORM IMPRIMIR-RECIBO.
+           PERFORM IMPRIMIR-TALAO.
        LER-REPETIR.
            DISPLAY "FINALIZA PEDIDO? " FOREGROUND-COLOR 2
-           HIGHLIGHT AT 2801.
-           ACCEPT REPETIR AT 2819.
+           HIGHLIGHT AT 3601.
+           ACCEPT REPETIR AT 3619.
            IF NOT VALIDAR-REPETIR THEN
               DISPLAY "DIGITE S OU N!" FOREGROUND-COLOR 4
-              HIGHLIGHT AT 2901
+              HIGHLIGHT AT 3701
               GO LER-REPETIR
              ELSE
               IF REPETIR = "s" OR REPETIR = "S" THEN
@@ -298,12 +502,232 @@
                  COMPUTE LINHA = 19
                  COMPUTE TOTAL-INGREDIENTES = 0
                  COMPUTE TOTAL-PEDIDO = 0
+                 COMPUTE TOTAL-EXTRAS = 0
+                 COMPUTE DESCONTO-FIDELIZACAO = 0
                  GO INICIO
                ELSE
                  DISPLAY "FIM DO PEDIDO!" FOREGROUND-COLOR 2
-                 HIGHLIGHT AT 2902
-                 ACCEPT OMITTED AT 3101
+                 HIGHLIGHT AT 3702
+                 ACCEPT OMITTED AT 3801
               END-IF
            END-IF.
            STOP RUN.
+      *-----------------------------------------------------------------
+      * Cancela o pedido corrente (ingrediente mal percebido ou cliente
+      * que desiste) sem avancar NUMERO-PEDIDO e sem gravar nada.
+      *-----------------------------------------------------------------
+       CANCELAR-PEDIDO.
+           DISPLAY "PEDIDO CANCELADO!" LINE 10 POSITION 32
+           FOREGROUND-COLOR 4 HIGHLIGHT.
+           ACCEPT OMITTED AT 3801.
+           COMPUTE NUM-INGREDIENTES = 0.
+           COMPUTE LINHA = 19.
+           COMPUTE TOTAL-INGREDIENTES = 0.
+           COMPUTE TOTAL-PEDIDO = 0.
+           COMPUTE TOTAL-EXTRAS = 0.
+           COMPUTE DESCONTO-FIDELIZACAO = 0.
+           MOVE SPACES TO MORADA-CLIENTE.
+           GO TO INICIO.
+      *-----------------------------------------------------------------
+      * Remove o ultimo ingrediente aceite, devolvendo o respetivo
+      * valor (e a sobretaxa de extra, se aplicavel) ao total corrente.
+      *-----------------------------------------------------------------
+       REMOVER-ULTIMO-INGREDIENTE.
+           IF NUM-INGREDIENTES = 0
+              DISPLAY "NAO HA INGREDIENTES A REMOVER!" LINE LINHA
+              POSITION 25 FOREGROUND-COLOR 4 HIGHLIGHT
+           ELSE
+              MOVE INGREDIENTE-ANTERIOR(NUM-INGREDIENTES) TO TEMP2
+              EVALUATE TEMP2
+                 WHEN 1  SUBTRACT 0.5 FROM TOTAL-INGREDIENTES
+                 WHEN 2  SUBTRACT 0.7 FROM TOTAL-INGREDIENTES
+                 WHEN 3  SUBTRACT 0.4 FROM TOTAL-INGREDIENTES
+                 WHEN 4  SUBTRACT 0.8 FROM TOTAL-INGREDIENTES
+                 WHEN 5  SUBTRACT 0.9 FROM TOTAL-INGREDIENTES
+                 WHEN 6  SUBTRACT 0.3 FROM TOTAL-INGREDIENTES
+                 WHEN 7  SUBTRACT 0.4 FROM TOTAL-INGREDIENTES
+                 WHEN 8  SUBTRACT 0.3 FROM TOTAL-INGREDIENTES
+                 WHEN 9  SUBTRACT 0.6 FROM TOTAL-INGREDIENTES
+                 WHEN 10 SUBTRACT 0.5 FROM TOTAL-INGREDIENTES
+              END-EVALUATE
+              IF NUM-INGREDIENTES > NUM-INGREDIENTES-INCLUIDOS
+                 SUBTRACT PRECO-EXTRA-INGREDIENTE FROM TOTAL-EXTRAS
+              END-IF
+              SUBTRACT 1 FROM LINHA
+              DISPLAY "                                        "
+              LINE LINHA POSITION 25
+              MOVE 0 TO INGREDIENTE-ANTERIOR(NUM-INGREDIENTES)
+              SUBTRACT 1 FROM NUM-INGREDIENTES
+              MOVE TOTAL-INGREDIENTES TO PRECO-INGREDIENTES
+              DISPLAY PRECO-INGREDIENTES AT 3046
+              DISPLAY NUM-INGREDIENTES AT 3045
+           END-IF.
+      *-----------------------------------------------------------------
+      * Controlo de numeracao dos pedidos (CONTROLO.DAT).
+      *-----------------------------------------------------------------
+       LER-NUMERO-CONTROLO.
+           OPEN INPUT FICHEIRO-CONTROLO.
+           IF FS-CONTROLO = "00"
+              READ FICHEIRO-CONTROLO
+                 AT END
+                    MOVE 1 TO NUMERO-PEDIDO
+                 NOT AT END
+                    COMPUTE NUMERO-PEDIDO = REG-ULTIMO-PEDIDO + 1
+              END-READ
+              CLOSE FICHEIRO-CONTROLO
+           ELSE
+              MOVE 1 TO NUMERO-PEDIDO
+           END-IF.
+       GRAVAR-NUMERO-CONTROLO.
+           OPEN OUTPUT FICHEIRO-CONTROLO.
+           IF FS-CONTROLO = "00"
+              MOVE NUMERO-PEDIDO TO REG-ULTIMO-PEDIDO
+              WRITE REG-CONTROLO
+              CLOSE FICHEIRO-CONTROLO
+           ELSE
+              DISPLAY "ERRO AO GRAVAR CONTROLO.DAT!" LINE 18
+              POSITION 01 FOREGROUND-COLOR 4 HIGHLIGHT
+           END-IF.
+      *-----------------------------------------------------------------
+      * Historico de clientes (CLIENTES.DAT), usado para o desconto de
+      * fidelizacao.
+      *-----------------------------------------------------------------
+       CONSULTAR-HISTORICO-CLIENTE.
+           MOVE 0 TO NUM-PEDIDOS-CLIENTE.
+           MOVE CONTACTO-CLIENTE TO REG-CONTACTO-HIST.
+           OPEN INPUT FICHEIRO-CLIENTES.
+           IF FS-CLIENTES = "00"
+              READ FICHEIRO-CLIENTES
+                 INVALID KEY
+                    MOVE 0 TO NUM-PEDIDOS-CLIENTE
+                 NOT INVALID KEY
+                    MOVE REG-NUM-PEDIDOS-HIST TO NUM-PEDIDOS-CLIENTE
+              END-READ
+              CLOSE FICHEIRO-CLIENTES
+           END-IF.
+       ATUALIZAR-HISTORICO-CLIENTE.
+           MOVE CONTACTO-CLIENTE TO REG-CONTACTO-HIST.
+           OPEN I-O FICHEIRO-CLIENTES.
+           IF FS-CLIENTES NOT = "00"
+              OPEN OUTPUT FICHEIRO-CLIENTES
+              CLOSE FICHEIRO-CLIENTES
+              OPEN I-O FICHEIRO-CLIENTES
+           END-IF.
+           READ FICHEIRO-CLIENTES
+              INVALID KEY
+                 MOVE 1 TO REG-NUM-PEDIDOS-HIST
+                 WRITE REG-CLIENTE-HIST
+              NOT INVALID KEY
+                 ADD 1 TO REG-NUM-PEDIDOS-HIST
+                 REWRITE REG-CLIENTE-HIST
+           END-READ.
+           CLOSE FICHEIRO-CLIENTES.
+      *-----------------------------------------------------------------
+      * Fila de entregas ao domicilio (ENTREGAS.DAT).
+      *-----------------------------------------------------------------
+       GRAVAR-FILA-ENTREGA.
+           MOVE NUMERO-PEDIDO    TO REG-ENT-NUMERO-PEDIDO.
+           MOVE NOME-CLIENTE     TO REG-ENT-NOME-CLIENTE.
+           MOVE CONTACTO-CLIENTE TO REG-ENT-CONTACTO.
+           MOVE MORADA-CLIENTE   TO REG-ENT-MORADA.
+           MOVE TOTAL-FINAL      TO REG-ENT-TOTAL-FINAL.
+           MOVE "P"              TO REG-ENT-ESTADO.
+           OPEN EXTEND FICHEIRO-ENTREGAS.
+           IF FS-ENTREGAS NOT = "00"
+              OPEN OUTPUT FICHEIRO-ENTREGAS
+           END-IF.
+           WRITE REG-ENTREGA.
+           CLOSE FICHEIRO-ENTREGAS.
+      *-----------------------------------------------------------------
+      * Recibo de cliente e talao de cozinha (RECIBOS.PRN / TALOES.PRN)
+      *-----------------------------------------------------------------
+       IMPRIMIR-RECIBO.
+           OPEN EXTEND FICHEIRO-RECIBOS.
+           IF FS-RECIBOS NOT = "00"
+              OPEN OUTPUT FICHEIRO-RECIBOS
+           END-IF.
+           MOVE SPACES TO LINHA-RECIBO.
+           STRING "--------------------------------------------"
+              DELIMITED BY SIZE INTO LINHA-RECIBO.
+           WRITE LINHA-RECIBO.
+           MOVE SPACES TO LINHA-RECIBO.
+           STRING "RECIBO - Pedido No " NUMERO-PEDIDO
+              DELIMITED BY SIZE INTO LINHA-RECIBO.
+           WRITE LINHA-RECIBO.
+           MOVE SPACES TO LINHA-RECIBO.
+           STRING "Data " DATA-FORMATADA " Hora " HORA-FORMATADA
+              DELIMITED BY SIZE INTO LINHA-RECIBO.
+           WRITE LINHA-RECIBO.
+           MOVE SPACES TO LINHA-RECIBO.
+           STRING "Cliente: " NOME-CLIENTE
+              DELIMITED BY SIZE INTO LINHA-RECIBO.
+           WRITE LINHA-RECIBO.
+           MOVE SPACES TO LINHA-RECIBO.
+           STRING "Tipo de Pizza: " NOME-TAMANHO(TIPO-PIZZA)
+              DELIMITED BY SIZE INTO LINHA-RECIBO.
+           WRITE LINHA-RECIBO.
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > NUM-INGREDIENTES
+              MOVE SPACES TO LINHA-RECIBO
+              MOVE PRECO-EMENTA(INGREDIENTE-ANTERIOR(IDX))
+                 TO PRECO-EMENTA-EDIT
+              STRING "  " NOME-EMENTA(INGREDIENTE-ANTERIOR(IDX))
+                 " " PRECO-EMENTA-EDIT
+                 DELIMITED BY SIZE INTO LINHA-RECIBO
+              WRITE LINHA-RECIBO
+           END-PERFORM.
+           MOVE SPACES TO LINHA-RECIBO.
+           MOVE TOTAL-PEDIDO TO TOTAL-PEDIDO-EDIT.
+           STRING "Pizza: " TOTAL-PEDIDO-EDIT
+              DELIMITED BY SIZE INTO LINHA-RECIBO.
+           WRITE LINHA-RECIBO.
+           IF TOTAL-EXTRAS > 0
+              MOVE SPACES TO LINHA-RECIBO
+              MOVE TOTAL-EXTRAS TO TOTAL-EXTRAS-EDIT
+              STRING "Extras: " TOTAL-EXTRAS-EDIT
+                 DELIMITED BY SIZE INTO LINHA-RECIBO
+              WRITE LINHA-RECIBO
+           END-IF.
+           IF DESCONTO-FIDELIZACAO > 0
+              MOVE SPACES TO LINHA-RECIBO
+              MOVE DESCONTO-FIDELIZACAO TO DESCONTO-FIDELIZACAO-EDIT
+              STRING "Desconto Fidelizacao: -" DESCONTO-FIDELIZACAO-EDIT
+                 DELIMITED BY SIZE INTO LINHA-RECIBO
+              WRITE LINHA-RECIBO
+           END-IF.
+           MOVE SPACES TO LINHA-RECIBO.
+           STRING "Subtotal: " TOTAL-LIQUIDO
+              DELIMITED BY SIZE INTO LINHA-RECIBO.
+           WRITE LINHA-RECIBO.
+           MOVE SPACES TO LINHA-RECIBO.
+           STRING "IVA: " IVA DELIMITED BY SIZE INTO LINHA-RECIBO.
+           WRITE LINHA-RECIBO.
+           MOVE SPACES TO LINHA-RECIBO.
+           STRING "TOTAL: " TOTAL-FINAL
+              DELIMITED BY SIZE INTO LINHA-RECIBO.
+           WRITE LINHA-RECIBO.
+           CLOSE FICHEIRO-RECIBOS.
+       IMPRIMIR-TALAO.
+           OPEN EXTEND FICHEIRO-TALOES.
+           IF FS-TALOES NOT = "00"
+              OPEN OUTPUT FICHEIRO-TALOES
+           END-IF.
+           MOVE SPACES TO LINHA-TALAO.
+           STRING "--------------------------------------------"
+              DELIMITED BY SIZE INTO LINHA-TALAO.
+           WRITE LINHA-TALAO.
+           MOVE SPACES TO LINHA-TALAO.
+           STRING "TALAO COZINHA - Pedido No " NUMERO-PEDIDO
+              DELIMITED BY SIZE INTO LINHA-TALAO.
+           WRITE LINHA-TALAO.
+           MOVE SPACES TO LINHA-TALAO.
+           STRING "Tipo de Pizza: " NOME-TAMANHO(TIPO-PIZZA)
+              DELIMITED BY SIZE INTO LINHA-TALAO.
+           WRITE LINHA-TALAO.
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > NUM-INGREDIENTES
+              MOVE SPACES TO LINHA-TALAO
+              STRING "  " NOME-EMENTA(INGREDIENTE-ANTERIOR(IDX))
+                 DELIMITED BY SIZE INTO LINHA-TALAO
+              WRITE LINHA-TALAO
+           END-PERFORM.
+           CLOSE FICHEIRO-TALOES.
            END PROGRAM 807_PIZZARIA_RAMALHO.
