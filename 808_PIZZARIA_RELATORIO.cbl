@@ -0,0 +1,150 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Relatorio de fecho diario - le PEDIDOS (escrito por
+      *          807_PIZZARIA_RAMALHO) e imprime os totais do dia:
+      *          pizzas vendidas por tamanho, contagem de ingredientes,
+      *          IVA cobrado, total do dia e reconciliacao por forma
+      *          de pagamento.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 808_PIZZARIA_RELATORIO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHEIRO-PEDIDOS ASSIGN TO "PEDIDOS"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-PEDIDOS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHEIRO-PEDIDOS.
+           COPY PEDIDO.
+       WORKING-STORAGE SECTION.
+       77 FS-PEDIDOS                PIC XX.
+       77 FICHEIRO-PEDIDOS-ABERTO   PIC X VALUE "N".
+       77 FIM-FICHEIRO              PIC X VALUE "N".
+           88 NAO-HA-MAIS-PEDIDOS   VALUE "S".
+       77 IDX                       PIC 9(02).
+       77 TOTAL-PEQUENAS            PIC 9(05) VALUE 0.
+       77 TOTAL-MEDIAS              PIC 9(05) VALUE 0.
+       77 TOTAL-GRANDES             PIC 9(05) VALUE 0.
+       77 TOTAL-PEDIDOS-LIDOS       PIC 9(05) VALUE 0.
+       77 TOTAL-IVA-DIA             PIC 9(06)V9(02) VALUE 0.
+       77 TOTAL-FINAL-DIA           PIC 9(07)V9(02) VALUE 0.
+       77 TOTAL-PEQ-EDIT            PIC ZZZZ9.
+       77 TOTAL-IVA-EDIT            PIC ZZZZZ9.99.
+       77 TOTAL-FINAL-EDIT          PIC ZZZZZZ9.99.
+       77 TOTAL-PAGAMENTO-EDIT      PIC ZZZZZZ9.99.
+       77 CONTAGEM-EDIT             PIC ZZZZ9.
+       01  TABELA-CONTAGEM-INGREDIENTES.
+           05 CONTAGEM-INGREDIENTE  PIC 9(05) OCCURS 10 TIMES.
+       01  TABELA-PAGAMENTOS.
+           05 TOTAL-PAGAMENTO       PIC 9(07)V9(02) OCCURS 3 TIMES.
+      *-----------------------------------------------------------------
+      * Nomes dos ingredientes, so para o cabecalho do relatorio.
+      *-----------------------------------------------------------------
+       01  TABELA-NOMES-DADOS.
+           05 FILLER PIC X(11) VALUE "Fiambre    ".
+           05 FILLER PIC X(11) VALUE "Atum       ".
+           05 FILLER PIC X(11) VALUE "Anchovas   ".
+           05 FILLER PIC X(11) VALUE "Camarao    ".
+           05 FILLER PIC X(11) VALUE "Bacon      ".
+           05 FILLER PIC X(11) VALUE "Banana     ".
+           05 FILLER PIC X(11) VALUE "Ananas     ".
+           05 FILLER PIC X(11) VALUE "Azeitonas  ".
+           05 FILLER PIC X(11) VALUE "Cogumelos  ".
+           05 FILLER PIC X(11) VALUE "Milho      ".
+       01  TABELA-NOMES REDEFINES TABELA-NOMES-DADOS.
+           05 NOME-INGREDIENTE      PIC X(11) OCCURS 10 TIMES.
+       01  TABELA-PAGTO-NOMES-DADOS.
+           05 FILLER PIC X(11) VALUE "Numerario  ".
+           05 FILLER PIC X(11) VALUE "Cartao     ".
+           05 FILLER PIC X(11) VALUE "MBWAY      ".
+       01  TABELA-PAGTO-NOMES REDEFINES TABELA-PAGTO-NOMES-DADOS.
+           05 NOME-PAGAMENTO        PIC X(11) OCCURS 3 TIMES.
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM INICIALIZAR.
+           PERFORM PROCESSAR-PEDIDOS
+              UNTIL NAO-HA-MAIS-PEDIDOS.
+           PERFORM IMPRIMIR-RELATORIO.
+           PERFORM TERMINAR.
+           STOP RUN.
+       INICIALIZAR.
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 10
+              MOVE 0 TO CONTAGEM-INGREDIENTE(IDX)
+           END-PERFORM.
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 3
+              MOVE 0 TO TOTAL-PAGAMENTO(IDX)
+           END-PERFORM.
+           OPEN INPUT FICHEIRO-PEDIDOS.
+           IF FS-PEDIDOS NOT = "00"
+              DISPLAY "FICHEIRO PEDIDOS INEXISTENTE - SEM MOVIMENTO."
+              MOVE "S" TO FIM-FICHEIRO
+           ELSE
+              MOVE "S" TO FICHEIRO-PEDIDOS-ABERTO
+              PERFORM LER-PEDIDO
+           END-IF.
+       PROCESSAR-PEDIDOS.
+           ADD 1 TO TOTAL-PEDIDOS-LIDOS.
+           EVALUATE REG-TIPO-PIZZA
+              WHEN 1 ADD 1 TO TOTAL-PEQUENAS
+              WHEN 2 ADD 1 TO TOTAL-MEDIAS
+              WHEN 3 ADD 1 TO TOTAL-GRANDES
+           END-EVALUATE.
+           PERFORM VARYING IDX FROM 1 BY 1
+              UNTIL IDX > REG-NUM-INGREDIENTES
+              IF REG-INGREDIENTE(IDX) > 0 AND REG-INGREDIENTE(IDX) <= 10
+                 ADD 1 TO CONTAGEM-INGREDIENTE(REG-INGREDIENTE(IDX))
+              END-IF
+           END-PERFORM.
+           ADD REG-IVA TO TOTAL-IVA-DIA.
+           ADD REG-TOTAL-FINAL TO TOTAL-FINAL-DIA.
+           IF REG-FORMA-PAGAMENTO > 0 AND REG-FORMA-PAGAMENTO <= 3
+              ADD REG-TOTAL-FINAL
+                 TO TOTAL-PAGAMENTO(REG-FORMA-PAGAMENTO)
+           END-IF.
+           PERFORM LER-PEDIDO.
+       LER-PEDIDO.
+           READ FICHEIRO-PEDIDOS
+              AT END MOVE "S" TO FIM-FICHEIRO
+           END-READ.
+       IMPRIMIR-RELATORIO.
+           DISPLAY "==================================================".
+           DISPLAY "   PIZZARIA RAMALHO - RELATORIO DE FECHO DO DIA".
+           DISPLAY "==================================================".
+           MOVE TOTAL-PEDIDOS-LIDOS TO CONTAGEM-EDIT.
+           DISPLAY "Total de Pedidos: " CONTAGEM-EDIT.
+           DISPLAY "--------------------------------------------------".
+           DISPLAY "Pizzas Vendidas por Tamanho:".
+           MOVE TOTAL-PEQUENAS TO TOTAL-PEQ-EDIT.
+           DISPLAY "  Pequena  [1] : " TOTAL-PEQ-EDIT.
+           MOVE TOTAL-MEDIAS TO TOTAL-PEQ-EDIT.
+           DISPLAY "  Media    [2] : " TOTAL-PEQ-EDIT.
+           MOVE TOTAL-GRANDES TO TOTAL-PEQ-EDIT.
+           DISPLAY "  Grande   [3] : " TOTAL-PEQ-EDIT.
+           DISPLAY "--------------------------------------------------".
+           DISPLAY "Ingredientes Escolhidos:".
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 10
+              MOVE CONTAGEM-INGREDIENTE(IDX) TO CONTAGEM-EDIT
+              DISPLAY "  " NOME-INGREDIENTE(IDX) " : " CONTAGEM-EDIT
+           END-PERFORM.
+           DISPLAY "--------------------------------------------------".
+           DISPLAY "Reconciliacao por Forma de Pagamento:".
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 3
+              MOVE TOTAL-PAGAMENTO(IDX) TO TOTAL-PAGAMENTO-EDIT
+              DISPLAY "  " NOME-PAGAMENTO(IDX) " : "
+                 TOTAL-PAGAMENTO-EDIT
+           END-PERFORM.
+           DISPLAY "--------------------------------------------------".
+           MOVE TOTAL-IVA-DIA TO TOTAL-IVA-EDIT.
+           DISPLAY "Total IVA Cobrado : " TOTAL-IVA-EDIT.
+           MOVE TOTAL-FINAL-DIA TO TOTAL-FINAL-EDIT.
+           DISPLAY "Total Final do Dia: " TOTAL-FINAL-EDIT.
+           DISPLAY "==================================================".
+       TERMINAR.
+           IF FICHEIRO-PEDIDOS-ABERTO = "S"
+              CLOSE FICHEIRO-PEDIDOS
+           END-IF.
+           END PROGRAM 808_PIZZARIA_RELATORIO.
