@@ -0,0 +1,29 @@
+      ******************************************************************
+      * Copybook: PEDIDO.CPY
+      * Purpose:  Layout of one order record, shared by
+      *           807_PIZZARIA_RAMALHO (writer) and
+      *           808_PIZZARIA_RELATORIO (reader).
+      ******************************************************************
+       01  REG-PEDIDO.
+           05 REG-NUMERO-PEDIDO        PIC 9(04).
+           05 REG-DATA-PEDIDO          PIC 9(08).
+           05 REG-HORA-PEDIDO          PIC X(08).
+           05 REG-NOME-CLIENTE         PIC X(30).
+           05 REG-CONTACTO-CLIENTE     PIC 9(09).
+           05 REG-TIPO-ENTREGA         PIC 9.
+               88 REG-ENTREGA-BALCAO      VALUE 1.
+               88 REG-ENTREGA-LEVANTAR    VALUE 2.
+               88 REG-ENTREGA-DOMICILIO   VALUE 3.
+           05 REG-MORADA-CLIENTE       PIC X(40).
+           05 REG-TIPO-PIZZA           PIC 9.
+           05 REG-NUM-INGREDIENTES     PIC 9(02).
+           05 REG-TABELA-INGREDIENTES.
+               10 REG-INGREDIENTE      PIC 9(02) OCCURS 10 TIMES.
+           05 REG-TOTAL-LIQUIDO        PIC 9(03)V9(02).
+           05 REG-DESCONTO-FIDELIZACAO PIC 9(03)V9(02).
+           05 REG-IVA                  PIC 9(02)V9(02).
+           05 REG-TOTAL-FINAL          PIC 9(03)V9(02).
+           05 REG-FORMA-PAGAMENTO      PIC 9.
+               88 REG-PAGAMENTO-NUMERARIO VALUE 1.
+               88 REG-PAGAMENTO-CARTAO    VALUE 2.
+               88 REG-PAGAMENTO-MBWAY     VALUE 3.
